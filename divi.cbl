@@ -1,40 +1,644 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. divi.
-      *
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 WS-NUM1   PIC 9(05).
-       01 WS-NUM2   PIC 9(05).
-       01 WS-RESULT PIC 9(07)v9(2).
-      *
-       PROCEDURE DIVISION.
-       000-MAIN-PROCESS.
-           PERFORM 100-ACCEPT-NUM.
-           PERFORM 200-CALC-NUM.
-           PERFORM 300-DISPLAY-NUM.
-           STOP RUN.
-      *
-       100-ACCEPT-NUM.
-           ACCEPT WS-NUM1.
-           ACCEPT WS-NUM2.
-           ACCEPT WS-RESULT.
-           PERFORM 110-VALIDATE-NUM.
-       110-VALIDATE-NUM.
-           IF WS-NUM1 IS NOT NUMERIC 
-              DISPLAY 'INVALID FORMAT OF NUM1'
-              STOP RUN
-           ELSE
-              IF WS-NUM2 IS NOT NUMERIC 
-                 DISPLAY 'INVALID FORMAT OF NUM2'
-                 STOP RUN
-              END-IF 
-           END-IF.
-      *
-       200-CALC-NUM.
-           COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
-              ON SIZE ERROR DISPLAY "ZERO DIVISION ERROR!"
-              MOVE " ERROR!" TO WS-RESULT
-           END-COMPUTE.
-      *
-       300-DISPLAY-NUM.
-           DISPLAY WS-NUM1 ' / ' WS-NUM2 ' = ' WS-RESULT.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DIVI.
+000030 AUTHOR.        M D HARTLEY.
+000040 INSTALLATION.  ARITHMETIC SUITE - BATCH PROCESSING.
+000050 DATE-WRITTEN.  2020-03-11.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* PROGRAM      : DIVI
+000090* DESCRIPTION  : BATCH DIVISION PROGRAM.  READS A TRANSACTION
+000100*                FILE OF NUM1/NUM2 PAIRS, DIVIDES NUM1 BY NUM2
+000110*                FOR EACH RECORD, WRITES AN AUDIT RECORD FOR
+000120*                EVERY CALCULATION, WRITES INVALID OR ZERO-
+000130*                DIVIDE RECORDS TO A REJECT FILE, CHECKPOINTS
+000140*                ITS PROGRESS SO A LARGE RUN CAN BE RESTARTED,
+000150*                AND PRODUCES AN END-OF-RUN CONTROL TOTAL
+000160*                REPORT FOR BALANCING AGAINST THE SOURCE EXTRACT.
+000170*
+000180* MODIFICATION HISTORY
+000190* DATE       INIT   DESCRIPTION
+000200* ---------- ----   -----------------------------------------
+000210* 2020-03-11 MDH    INITIAL VERSION - SINGLE ACCEPT/CALC/
+000220*                    DISPLAY OF ONE NUM1/NUM2 PAIR.
+000230* 2026-08-09 MDH    CONVERTED TO FILE-DRIVEN BATCH PROCESSING
+000240*                    OF THE FULL TRANSACTION FILE.
+000250* 2026-08-09 MDH    ADDED REJECT FILE FOR INVALID AND ZERO-
+000260*                    DIVIDE RECORDS - BAD RECORDS NO LONGER
+000270*                    STOP THE RUN.
+000280* 2026-08-09 MDH    ZERO-DIVIDE NO LONGER MOVES TEXT INTO
+000290*                    WS-RESULT - RESULT IS SET TO A ZERO
+000300*                    SENTINEL AND THE PAIR IS SUSPENDED.
+000310* 2026-08-09 MDH    ADDED REMAINDER TRACKING AND A PARM-
+000320*                    DRIVEN DECIMAL PRECISION OPTION.
+000330* 2026-08-09 MDH    ADDED END-OF-RUN CONTROL TOTAL REPORT.
+000340* 2026-08-09 MDH    ADDED PERMANENT AUDIT LOG OF EVERY
+000350*                    CALCULATION PERFORMED.
+000360* 2026-08-09 MDH    ADDED CHECKPOINT/RESTART SUPPORT FOR
+000370*                    LARGE BATCH RUNS.
+000380*****************************************************************
+000390        ENVIRONMENT DIVISION.
+000400        CONFIGURATION SECTION.
+000410        INPUT-OUTPUT SECTION.
+000420        FILE-CONTROL.
+000430            SELECT ARI-TRANS-FILE
+000440                ASSIGN TO TRANSIN
+000450                ORGANIZATION IS SEQUENTIAL          
+000460                FILE STATUS IS ARI-TRANS-STATUS.
+000470            SELECT ARI-REJECT-FILE
+000480                ASSIGN TO REJOUT
+000490                ORGANIZATION IS SEQUENTIAL          
+000500                FILE STATUS IS ARI-REJECT-STATUS.
+000510            SELECT ARI-AUDIT-FILE
+000520                ASSIGN TO AUDOUT
+000530                ORGANIZATION IS SEQUENTIAL          
+000540                FILE STATUS IS ARI-AUDIT-STATUS.
+000550            SELECT ARI-REPORT-FILE
+000560                ASSIGN TO RPTOUT
+000570                ORGANIZATION IS SEQUENTIAL          
+000580                FILE STATUS IS ARI-REPORT-STATUS.
+000590            SELECT ARI-CKPT-FILE
+000600                ASSIGN TO CKPTFILE
+000610                ORGANIZATION IS SEQUENTIAL          
+000620                FILE STATUS IS ARI-CKPT-STATUS.
+000630            SELECT OPTIONAL ARI-PARM-FILE
+000640                ASSIGN TO PARMIN
+000650                ORGANIZATION IS SEQUENTIAL          
+000660                FILE STATUS IS ARI-PARM-STATUS.
+000670*
+000680        DATA DIVISION.
+000690        FILE SECTION.
+000700        FD  ARI-TRANS-FILE
+000710            RECORDING MODE IS F
+000720            LABEL RECORDS ARE STANDARD.
+000730        COPY ARITRN.
+000740*
+000750        FD  ARI-REJECT-FILE
+000760            RECORDING MODE IS F
+000770            LABEL RECORDS ARE STANDARD.
+000780        COPY ARIREJ.
+000790*
+000800        FD  ARI-AUDIT-FILE
+000810            RECORDING MODE IS F
+000820            LABEL RECORDS ARE STANDARD.
+000830        COPY ARIAUD.
+000840*
+000850        FD  ARI-REPORT-FILE
+000860            RECORDING MODE IS F
+000870            LABEL RECORDS ARE STANDARD.
+000880        COPY ARIRPT.
+000890*
+000900        FD  ARI-CKPT-FILE
+000910            RECORDING MODE IS F
+000920            LABEL RECORDS ARE STANDARD.
+000930        COPY ARICKP.
+000940*
+000950        FD  ARI-PARM-FILE
+000960            RECORDING MODE IS F
+000970            LABEL RECORDS ARE STANDARD.
+000980        01  ARI-PARM-RECORD.
+000990            05  ARI-PARM-JOB-ID          PIC X(08).
+001000            05  ARI-PARM-USER-ID         PIC X(08).
+001010            05  ARI-PARM-RESTART-IND     PIC X(01).
+001020            05  ARI-PARM-DEC-PLACES      PIC 9(01).
+001030            05  FILLER                   PIC X(62).
+001040*
+001050        WORKING-STORAGE SECTION.
+001060*****************************************************************
+001070*    FILE STATUS SWITCHES
+001080*****************************************************************
+001090        77  ARI-TRANS-STATUS             PIC X(02) VALUE SPACES.
+001100            88  ARI-TRANS-OK             VALUE '00'.
+001110            88  ARI-TRANS-EOF            VALUE '10'.
+001120        77  ARI-REJECT-STATUS            PIC X(02) VALUE SPACES.
+001130            88  ARI-REJECT-OK            VALUE '00'.
+001140        77  ARI-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+001150        77  ARI-REPORT-STATUS            PIC X(02) VALUE SPACES.
+001160            88  ARI-REPORT-OK            VALUE '00'.
+001170        77  ARI-CKPT-STATUS              PIC X(02) VALUE SPACES.
+001180            88  ARI-CKPT-OK              VALUE '00'.
+001190            88  ARI-CKPT-EOF             VALUE '10'.
+001200        77  ARI-PARM-STATUS              PIC X(02) VALUE SPACES.
+001210            88  ARI-PARM-OK              VALUE '00'.
+001220            88  ARI-PARM-EOF             VALUE '10'.
+001230*
+001240*****************************************************************
+001250*    PROGRAM SWITCHES
+001260*****************************************************************
+001270        01  ARI-SWITCHES.
+001280            05  ARI-EOF-SW               PIC X(01) VALUE 'N'.
+001290                88  ARI-EOF-YES          VALUE 'Y'.
+001300            05  ARI-RESTART-SW           PIC X(01) VALUE 'N'.
+001310                88  ARI-RESTART-YES      VALUE 'Y'.
+001320            05  ARI-SKIP-SW              PIC X(01) VALUE 'N'.
+001330                88  ARI-SKIP-YES         VALUE 'Y'.
+001340            05  ARI-VALID-SW             PIC X(01) VALUE 'Y'.
+001350                88  ARI-VALID-YES        VALUE 'Y'.
+001360            05  ARI-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+001370                88  ARI-CKPT-FOUND-YES   VALUE 'Y'.
+001380*
+001390*****************************************************************
+001400*    COUNTERS AND ACCUMULATORS
+001410*****************************************************************
+001420        77  ARI-RECS-READ                PIC 9(07) COMP
+001430                                          VALUE ZERO.
+001440        77  ARI-RECS-ACCEPTED            PIC 9(07) COMP
+001450                                          VALUE ZERO.
+001460        77  ARI-RECS-REJECTED            PIC 9(07) COMP
+001470                                          VALUE ZERO.
+001480        01  ARI-ACCUM-TOTALS.
+001490            05  ARI-SUM-NUM1             PIC S9(09)V9(04)
+001500                                          VALUE ZERO.
+001510            05  ARI-SUM-RESULT           PIC S9(09)V9(04)
+001520                                          VALUE ZERO.
+001530*
+001540*****************************************************************
+001550*    CALCULATION WORK AREA
+001560*****************************************************************
+001570        01  ARI-CALC-AREA.
+001580            05  ARI-CALC-NUM1            PIC 9(05).
+001590            05  ARI-CALC-NUM2            PIC 9(05).
+001600            05  ARI-CALC-RESULT          PIC 9(07)V9(04).
+001610            05  ARI-CALC-INT-QUOT        PIC 9(05).
+001620            05  ARI-CALC-REMAINDER       PIC 9(05).
+001630        77  ARI-DEC-PLACES               PIC 9(01) VALUE 2.
+001640        77  ARI-ROUND-1-DEC              PIC 9(07)V9(01)
+001650                                          VALUE ZERO.
+001660        77  ARI-ROUND-2-DEC              PIC 9(07)V9(02)
+001670                                          VALUE ZERO.
+001680        77  ARI-ROUND-3-DEC              PIC 9(07)V9(03)
+001690                                          VALUE ZERO.
+001700*
+001710*****************************************************************
+001720*    RUN IDENTIFICATION
+001730*****************************************************************
+001740        01  ARI-RUN-IDENT.
+001750            05  ARI-JOB-ID               PIC X(08)
+001760                                          VALUE 'DIVIBTCH'.
+001770            05  ARI-USER-ID              PIC X(08) VALUE 'BATCH'.
+001780            05  ARI-RUN-DATE             PIC 9(08) VALUE ZERO.
+001790            05  ARI-RUN-TIME             PIC 9(08) VALUE ZERO.
+001800        77  ARI-RESTART-SEQ-NO           PIC 9(06) VALUE ZERO.
+001810*
+001820*****************************************************************
+001830*    RETURN CODE
+001840*****************************************************************
+001850        77  ARI-RETURN-CODE              PIC 9(04) COMP
+001860                                          VALUE ZERO.
+001870*
+001880        PROCEDURE DIVISION.
+001890*
+001900        0000-MAIN-PROCESS.
+001910            PERFORM 1000-INITIALIZE
+001920                THRU 1000-INITIALIZE-EXIT.
+001930            PERFORM 2000-PROCESS-FILE
+001940                THRU 2000-PROCESS-FILE-EXIT
+001950                UNTIL ARI-EOF-YES.
+001960            PERFORM 3000-TERMINATE
+001970                THRU 3000-TERMINATE-EXIT.
+001980            MOVE ARI-RETURN-CODE TO RETURN-CODE.
+001990            STOP RUN.
+002000*
+002010*****************************************************************
+002020*    1000-INITIALIZE - OPEN FILES, READ PARM, POSITION FOR
+002030*                       RESTART IF ONE WAS REQUESTED.
+002040*****************************************************************
+002050        1000-INITIALIZE.
+002060            PERFORM 1100-READ-PARM-CARD
+002070                THRU 1100-READ-PARM-CARD-EXIT.
+002080            PERFORM 1200-OPEN-FILES
+002090                THRU 1200-OPEN-FILES-EXIT.
+002100            PERFORM 1300-OPEN-CKPT-FILE
+002110                THRU 1300-OPEN-CKPT-FILE-EXIT.
+002120            IF ARI-RESTART-YES
+002130                AND ARI-CKPT-FOUND-YES
+002140                PERFORM 1400-POSITION-RESTART
+002150                    THRU 1400-POSITION-RESTART-EXIT
+002160            END-IF.
+002170        1000-INITIALIZE-EXIT.
+002180            EXIT.
+002190*
+002200        1100-READ-PARM-CARD.
+002210            OPEN INPUT ARI-PARM-FILE.
+002220            IF ARI-PARM-STATUS = '35'
+002230                GO TO 1100-READ-PARM-CARD-EXIT
+002240            END-IF.
+002250            IF ARI-PARM-STATUS = '05'
+002260                CLOSE ARI-PARM-FILE
+002270                GO TO 1100-READ-PARM-CARD-EXIT
+002280            END-IF.
+002290            READ ARI-PARM-FILE
+002300                AT END
+002310                    CLOSE ARI-PARM-FILE
+002320                    GO TO 1100-READ-PARM-CARD-EXIT
+002330            END-READ.
+002340            MOVE ARI-PARM-JOB-ID    TO ARI-JOB-ID.
+002350            MOVE ARI-PARM-USER-ID   TO ARI-USER-ID.
+002360            IF ARI-PARM-DEC-PLACES NUMERIC
+002370               AND ARI-PARM-DEC-PLACES > ZERO
+002380               AND ARI-PARM-DEC-PLACES < 5
+002390                MOVE ARI-PARM-DEC-PLACES TO ARI-DEC-PLACES
+002400            END-IF.
+002410            IF ARI-PARM-RESTART-IND = 'Y'
+002420                SET ARI-RESTART-YES TO TRUE
+002430            END-IF.
+002440            CLOSE ARI-PARM-FILE.
+002450        1100-READ-PARM-CARD-EXIT.
+002460            EXIT.
+002470*
+002480        1200-OPEN-FILES.
+002490            OPEN INPUT  ARI-TRANS-FILE.
+002500            IF NOT ARI-TRANS-OK
+002510                DISPLAY 'DIVI0001E - UNABLE TO OPEN TRANSIN - '
+002520                        'STATUS = ' ARI-TRANS-STATUS
+002530                MOVE 16 TO ARI-RETURN-CODE
+002540                PERFORM 9999-ABEND
+002550                    THRU 9999-ABEND-EXIT
+002560            END-IF.
+002570            OPEN OUTPUT ARI-REJECT-FILE.
+002580            IF NOT ARI-REJECT-OK
+002590                DISPLAY 'DIVI0003E - UNABLE TO OPEN REJOUT - '
+002600                        'STATUS = ' ARI-REJECT-STATUS
+002610                MOVE 16 TO ARI-RETURN-CODE
+002620                PERFORM 9999-ABEND
+002630                    THRU 9999-ABEND-EXIT
+002640            END-IF.
+002650            OPEN EXTEND ARI-AUDIT-FILE.
+002660            IF ARI-AUDIT-STATUS = '35'
+002670                OPEN OUTPUT ARI-AUDIT-FILE
+002680            END-IF.
+002690            OPEN OUTPUT ARI-REPORT-FILE.
+002700            IF NOT ARI-REPORT-OK
+002710                DISPLAY 'DIVI0005E - UNABLE TO OPEN RPTOUT - '
+002720                        'STATUS = ' ARI-REPORT-STATUS
+002730                MOVE 16 TO ARI-RETURN-CODE
+002740                PERFORM 9999-ABEND
+002750                    THRU 9999-ABEND-EXIT
+002760            END-IF.
+002770            ACCEPT ARI-RUN-DATE FROM DATE YYYYMMDD.
+002780            ACCEPT ARI-RUN-TIME FROM TIME.
+002790        1200-OPEN-FILES-EXIT.
+002800            EXIT.
+002810*
+002820*****************************************************************
+002830*    1300-OPEN-CKPT-FILE - THE CHECKPOINT FILE HOLDS A RUNNING
+002840*                 SET OF CHECKPOINT RECORDS FOR THIS JOB ID.
+002850*                 A NORMAL (NON-RESTART) RUN STARTS THE FILE
+002860*                 OVER; A RESTART RUN READS THE LAST CHECKPOINT
+002870*                 RECORD WRITTEN BY THE FAILED RUN.
+002880*****************************************************************
+002890        1300-OPEN-CKPT-FILE.
+002900            IF ARI-RESTART-YES
+002910                OPEN INPUT ARI-CKPT-FILE
+002920                IF NOT ARI-CKPT-OK
+002930                    DISPLAY 'DIVI0006E - UNABLE TO OPEN CKPT -'
+002940                            'STATUS = ' ARI-CKPT-STATUS
+002950                    MOVE 16 TO ARI-RETURN-CODE
+002960                    PERFORM 9999-ABEND
+002970                        THRU 9999-ABEND-EXIT
+002980                END-IF
+002990                PERFORM 1310-READ-LAST-CKPT
+003000                    THRU 1310-READ-LAST-CKPT-EXIT
+003010                    UNTIL ARI-CKPT-EOF
+003020                CLOSE ARI-CKPT-FILE
+003030                OPEN EXTEND ARI-CKPT-FILE
+003040                IF NOT ARI-CKPT-OK
+003050                    DISPLAY 'DIVI0006E - UNABLE TO OPEN CKPT -'
+003060                            'STATUS = ' ARI-CKPT-STATUS
+003070                    MOVE 16 TO ARI-RETURN-CODE
+003080                    PERFORM 9999-ABEND
+003090                        THRU 9999-ABEND-EXIT
+003100                END-IF
+003110            ELSE
+003120                OPEN OUTPUT ARI-CKPT-FILE
+003130                IF NOT ARI-CKPT-OK
+003140                    DISPLAY 'DIVI0006E - UNABLE TO OPEN CKPT -'
+003150                            'STATUS = ' ARI-CKPT-STATUS
+003160                    MOVE 16 TO ARI-RETURN-CODE
+003170                    PERFORM 9999-ABEND
+003180                        THRU 9999-ABEND-EXIT
+003190                END-IF
+003200            END-IF.
+003210        1300-OPEN-CKPT-FILE-EXIT.
+003220            EXIT.
+003230*
+003240        1310-READ-LAST-CKPT.
+003250            READ ARI-CKPT-FILE
+003260                AT END
+003270                    SET ARI-CKPT-EOF TO TRUE
+003280                    GO TO 1310-READ-LAST-CKPT-EXIT
+003290            END-READ.
+003300            SET ARI-CKPT-FOUND-YES TO TRUE.
+003310            MOVE ARI-CKPT-LAST-SEQ-NO   TO ARI-RESTART-SEQ-NO.
+003320            MOVE ARI-CKPT-RECS-READ     TO ARI-RECS-READ.
+003330            MOVE ARI-CKPT-RECS-ACCEPTED TO ARI-RECS-ACCEPTED.
+003340            MOVE ARI-CKPT-RECS-REJECTED TO ARI-RECS-REJECTED.
+003350            MOVE ARI-CKPT-SUM-NUM1      TO ARI-SUM-NUM1.
+003360            MOVE ARI-CKPT-SUM-RESULT    TO ARI-SUM-RESULT.
+003370        1310-READ-LAST-CKPT-EXIT.
+003380            EXIT.
+003390*
+003400*****************************************************************
+003410*    1400-POSITION-RESTART - SKIP TRANSACTION RECORDS ALREADY
+003420*                 PROCESSED BY THE RUN BEING RESTARTED.
+003430*****************************************************************
+003440        1400-POSITION-RESTART.
+003450            SET ARI-SKIP-YES TO TRUE.
+003460            PERFORM 1410-SKIP-ONE-RECORD
+003470                THRU 1410-SKIP-ONE-RECORD-EXIT
+003480                UNTIL NOT ARI-SKIP-YES
+003490                OR ARI-EOF-YES.
+003500        1400-POSITION-RESTART-EXIT.
+003510            EXIT.
+003520*
+003530        1410-SKIP-ONE-RECORD.
+003540            READ ARI-TRANS-FILE
+003550                AT END
+003560                    SET ARI-EOF-YES TO TRUE
+003570                    GO TO 1410-SKIP-ONE-RECORD-EXIT
+003580            END-READ.
+003590            IF ARI-TRANS-SEQ-NO NOT < ARI-RESTART-SEQ-NO
+003600                SET ARI-SKIP-YES TO FALSE
+003610            END-IF.
+003620        1410-SKIP-ONE-RECORD-EXIT.
+003630            EXIT.
+003640*
+003650*****************************************************************
+003660*    2000-PROCESS-FILE - MAIN TRANSACTION LOOP.
+003670*****************************************************************
+003680        2000-PROCESS-FILE.
+003690            PERFORM 2100-READ-TRANS
+003700                THRU 2100-READ-TRANS-EXIT.
+003710            IF NOT ARI-EOF-YES
+003720                PERFORM 2200-VALIDATE-TRANS
+003730                    THRU 2200-VALIDATE-TRANS-EXIT
+003740                IF ARI-VALID-YES
+003750                    PERFORM 2300-CALC-TRANS
+003760                        THRU 2300-CALC-TRANS-EXIT
+003770                END-IF
+003780                IF ARI-VALID-YES
+003790                    PERFORM 2400-WRITE-AUDIT
+003800                        THRU 2400-WRITE-AUDIT-EXIT
+003810                    PERFORM 2500-ACCUM-TOTALS
+003820                        THRU 2500-ACCUM-TOTALS-EXIT
+003830                    ADD 1 TO ARI-RECS-ACCEPTED
+003840                ELSE
+003850                    PERFORM 2700-WRITE-REJECT
+003860                        THRU 2700-WRITE-REJECT-EXIT
+003870                    ADD 1 TO ARI-RECS-REJECTED
+003880                END-IF
+003890                PERFORM 2600-CHECKPOINT
+003900                    THRU 2600-CHECKPOINT-EXIT
+003910            END-IF.
+003920        2000-PROCESS-FILE-EXIT.
+003930            EXIT.
+003940*
+003950        2100-READ-TRANS.
+003960            READ ARI-TRANS-FILE
+003970                AT END
+003980                    SET ARI-EOF-YES TO TRUE
+003990                    GO TO 2100-READ-TRANS-EXIT
+004000            END-READ.
+004010            ADD 1 TO ARI-RECS-READ.
+004020            SET ARI-VALID-YES TO TRUE.
+004030        2100-READ-TRANS-EXIT.
+004040            EXIT.
+004050*
+004060*****************************************************************
+004070*    2200-VALIDATE-TRANS - NUM1/NUM2 MUST BE NUMERIC.  A BAD
+004080*                 RECORD NO LONGER STOPS THE RUN - IT DROPS
+004090*                 THROUGH TO THE REJECT FILE WITH A REASON CODE.
+004100*****************************************************************
+004110        2200-VALIDATE-TRANS.
+004120            MOVE SPACES TO ARI-REJ-REASON-CODE.
+004130            IF ARI-NUM1 IS NOT NUMERIC
+004140                SET ARI-REJ-BAD-NUM1 TO TRUE
+004150                MOVE 'INVALID FORMAT OF NUM1'
+004160                    TO ARI-REJ-REASON-TEXT
+004170                SET ARI-VALID-YES TO FALSE
+004180                GO TO 2200-VALIDATE-TRANS-EXIT
+004190            END-IF.
+004200            IF ARI-NUM2 IS NOT NUMERIC
+004210                SET ARI-REJ-BAD-NUM2 TO TRUE
+004220                MOVE 'INVALID FORMAT OF NUM2'
+004230                    TO ARI-REJ-REASON-TEXT
+004240                SET ARI-VALID-YES TO FALSE
+004250                GO TO 2200-VALIDATE-TRANS-EXIT
+004260            END-IF.
+004270            MOVE ARI-NUM1 TO ARI-CALC-NUM1.
+004280            MOVE ARI-NUM2 TO ARI-CALC-NUM2.
+004290        2200-VALIDATE-TRANS-EXIT.
+004300            EXIT.
+004310*
+004320*****************************************************************
+004330*    2300-CALC-TRANS - DIVIDE NUM1 BY NUM2, KEEPING BOTH THE
+004340*                 QUOTIENT (TO THE PARM-SELECTED PRECISION) AND
+004350*                 THE INTEGER REMAINDER.  THE REMAINDER MUST COME
+004360*                 FROM A SEPARATE INTEGER DIVIDE - COMPUTING IT
+004370*                 AGAINST THE DECIMAL QUOTIENT IN ARI-CALC-RESULT
+004380*                 ALWAYS YIELDS A FRACTION THAT TRUNCATES TO ZERO
+004390*                 IN THE INTEGER REMAINDER FIELD.  A ZERO DIVISOR
+004400*                 LONGER CORRUPTS ARI-CALC-RESULT - THE RESULT
+004410*                 IS LEFT AT ITS ZERO SENTINEL AND THE PAIR IS
+004420*                 ROUTED TO THE REJECT/SUSPENSE FILE.
+004430*****************************************************************
+004440        2300-CALC-TRANS.
+004450            MOVE ZERO TO ARI-CALC-RESULT.
+004460            MOVE ZERO TO ARI-CALC-REMAINDER.
+004470            MOVE ZERO TO ARI-CALC-INT-QUOT.
+004480            IF ARI-CALC-NUM2 = ZERO
+004490                SET ARI-REJ-ZERO-DIVIDE TO TRUE
+004500                MOVE 'DIVIDE BY ZERO' TO ARI-REJ-REASON-TEXT
+004510                SET ARI-VALID-YES TO FALSE
+004520                GO TO 2300-CALC-TRANS-EXIT
+004530            END-IF.
+004540            DIVIDE ARI-CALC-NUM1 BY ARI-CALC-NUM2
+004550                GIVING ARI-CALC-RESULT
+004560                ON SIZE ERROR
+004570                    SET ARI-REJ-ZERO-DIVIDE TO TRUE
+004580                    MOVE 'DIVIDE BY ZERO' TO ARI-REJ-REASON-TEXT
+004590                    SET ARI-VALID-YES TO FALSE
+004600                    MOVE ZERO TO ARI-CALC-RESULT
+004610            END-DIVIDE.
+004620            IF ARI-VALID-YES
+004630                DIVIDE ARI-CALC-NUM1 BY ARI-CALC-NUM2
+004640                    GIVING ARI-CALC-INT-QUOT
+004650                    REMAINDER ARI-CALC-REMAINDER
+004660            END-IF.
+004670            IF ARI-DEC-PLACES < 4
+004680                PERFORM 2310-TRUNCATE-RESULT
+004690                    THRU 2310-TRUNCATE-RESULT-EXIT
+004700            END-IF.
+004710        2300-CALC-TRANS-EXIT.
+004720            EXIT.
+004730*
+004740*****************************************************************
+004750*    2310-TRUNCATE-RESULT - THE RESULT FIELD ALWAYS CARRIES
+004760*                 4 DECIMAL PLACES OF PRECISION INTERNALLY;
+004770*                 WHEN THE PARM CARD ASKS FOR FEWER, THE LOW-
+004780*                 ORDER DIGITS BEYOND THE REQUESTED PRECISION
+004790*                 ARE ROUNDED OFF FOR DISPLAY/REPORTING.
+004800*****************************************************************
+004810        2310-TRUNCATE-RESULT.
+004820            EVALUATE ARI-DEC-PLACES
+004830                WHEN 1
+004840                    COMPUTE ARI-ROUND-1-DEC ROUNDED =
+004850                        ARI-CALC-RESULT
+004860                    MOVE ARI-ROUND-1-DEC TO ARI-CALC-RESULT
+004870                WHEN 2
+004880                    COMPUTE ARI-ROUND-2-DEC ROUNDED =
+004890                        ARI-CALC-RESULT
+004900                    MOVE ARI-ROUND-2-DEC TO ARI-CALC-RESULT
+004910                WHEN 3
+004920                    COMPUTE ARI-ROUND-3-DEC ROUNDED =
+004930                        ARI-CALC-RESULT
+004940                    MOVE ARI-ROUND-3-DEC TO ARI-CALC-RESULT
+004950                WHEN OTHER
+004960                    CONTINUE
+004970            END-EVALUATE.
+004980        2310-TRUNCATE-RESULT-EXIT.
+004990            EXIT.
+005000*
+005010*****************************************************************
+005020*    2400-WRITE-AUDIT - PERSIST EVERY ACCEPTED CALCULATION TO
+005030*                 THE PERMANENT DIVI-AUDIT-LOG DATASET.
+005040*****************************************************************
+005050        2400-WRITE-AUDIT.
+005060            MOVE SPACES             TO ARI-AUDIT-RECORD.
+005070            MOVE ARI-JOB-ID          TO ARI-AUD-JOB-ID.
+005080            MOVE ARI-USER-ID         TO ARI-AUD-USER-ID.
+005090            SET  ARI-AUD-SRC-BATCH   TO TRUE.
+005100            SET  ARI-AUD-OP-DIVIDE   TO TRUE.
+005110            MOVE ARI-RUN-DATE        TO ARI-AUD-RUN-DATE.
+005120            MOVE ARI-RUN-TIME        TO ARI-AUD-RUN-TIME.
+005130            MOVE ARI-TRANS-SEQ-NO    TO ARI-AUD-SEQ-NO.
+005140            MOVE ARI-CALC-NUM1       TO ARI-AUD-NUM1.
+005150            MOVE ARI-CALC-NUM2       TO ARI-AUD-NUM2.
+005160            MOVE ARI-CALC-RESULT     TO ARI-AUD-RESULT.
+005170            MOVE ARI-CALC-REMAINDER  TO ARI-AUD-REMAINDER.
+005180            WRITE ARI-AUDIT-RECORD.
+005190            IF NOT (ARI-AUDIT-STATUS = '00')
+005200                DISPLAY 'DIVI0002E - AUDIT WRITE FAILED - '
+005210                        'STATUS = ' ARI-AUDIT-STATUS
+005220                MOVE 16 TO ARI-RETURN-CODE
+005230                PERFORM 9999-ABEND
+005240                    THRU 9999-ABEND-EXIT
+005250            END-IF.
+005260            DISPLAY ARI-CALC-NUM1 ' / ' ARI-CALC-NUM2 ' = '
+005270                    ARI-CALC-RESULT ' R ' ARI-CALC-REMAINDER.
+005280        2400-WRITE-AUDIT-EXIT.
+005290            EXIT.
+005300*
+005310        2500-ACCUM-TOTALS.
+005320            ADD ARI-CALC-NUM1   TO ARI-SUM-NUM1.
+005330            ADD ARI-CALC-RESULT TO ARI-SUM-RESULT.
+005340        2500-ACCUM-TOTALS-EXIT.
+005350            EXIT.
+005360*
+005370*****************************************************************
+005380*    2600-CHECKPOINT - DROP A CHECKPOINT RECORD BEHIND EVERY
+005390*                 TRANSACTION SO A LATER RESTART NEVER REPEATS
+005400*                 WORK ALREADY COMMITTED TO THE AUDIT AND REJECT
+005410*                 FILES. MUST STAY ONE-FOR-ONE WITH 2400/2700.
+005420*****************************************************************
+005430        2600-CHECKPOINT.
+005440            MOVE ARI-JOB-ID          TO ARI-CKPT-JOB-ID.
+005450            MOVE ARI-TRANS-SEQ-NO    TO ARI-CKPT-LAST-SEQ-NO.
+005460            MOVE ARI-RECS-READ       TO ARI-CKPT-RECS-READ.
+005470            MOVE ARI-RECS-ACCEPTED   TO ARI-CKPT-RECS-ACCEPTED.
+005480            MOVE ARI-RECS-REJECTED   TO ARI-CKPT-RECS-REJECTED.
+005490            MOVE ARI-SUM-NUM1        TO ARI-CKPT-SUM-NUM1.
+005500            MOVE ARI-SUM-RESULT      TO ARI-CKPT-SUM-RESULT.
+005510            WRITE ARI-CKPT-RECORD.
+005520        2600-CHECKPOINT-EXIT.
+005530            EXIT.
+005540*
+005550*****************************************************************
+005560*    2700-WRITE-REJECT - INVALID FORMAT OR ZERO-DIVIDE RECORDS
+005570*                 ARE ECHOED HERE, WITH A REASON, INSTEAD OF
+005580*                 STOPPING THE RUN.
+005590*****************************************************************
+005600        2700-WRITE-REJECT.
+005610            MOVE ARI-TRANS-SEQ-NO TO ARI-REJ-SEQ-NO.
+005620            MOVE ARI-NUM1         TO ARI-REJ-NUM1.
+005630            MOVE ARI-NUM2         TO ARI-REJ-NUM2.
+005640            WRITE ARI-REJECT-RECORD.
+005650            IF NOT ARI-REJECT-OK
+005660                DISPLAY 'DIVI0004E - REJECT WRITE FAILED - '
+005670                        'STATUS = ' ARI-REJECT-STATUS
+005680                MOVE 16 TO ARI-RETURN-CODE
+005690                PERFORM 9999-ABEND
+005700                    THRU 9999-ABEND-EXIT
+005710            END-IF.
+005720        2700-WRITE-REJECT-EXIT.
+005730            EXIT.
+005740*
+005750*****************************************************************
+005760*    3000-TERMINATE - PRODUCE THE CONTROL TOTAL REPORT, WRITE
+005770*                 A FINAL CHECKPOINT AND CLOSE THE FILES.
+005780*****************************************************************
+005790        3000-TERMINATE.
+005800            PERFORM 3100-WRITE-REPORT
+005810                THRU 3100-WRITE-REPORT-EXIT.
+005820            MOVE ARI-JOB-ID          TO ARI-CKPT-JOB-ID.
+005830            MOVE ARI-RECS-READ       TO ARI-CKPT-RECS-READ.
+005840            MOVE ARI-RECS-ACCEPTED   TO ARI-CKPT-RECS-ACCEPTED.
+005850            MOVE ARI-RECS-REJECTED   TO ARI-CKPT-RECS-REJECTED.
+005860            MOVE ARI-SUM-NUM1        TO ARI-CKPT-SUM-NUM1.
+005870            MOVE ARI-SUM-RESULT      TO ARI-CKPT-SUM-RESULT.
+005880            WRITE ARI-CKPT-RECORD.
+005890            CLOSE ARI-TRANS-FILE
+005900                  ARI-REJECT-FILE
+005910                  ARI-AUDIT-FILE
+005920                  ARI-REPORT-FILE
+005930                  ARI-CKPT-FILE.
+005940            IF ARI-RECS-REJECTED > ZERO
+005950                MOVE 4 TO ARI-RETURN-CODE
+005960            END-IF.
+005970        3000-TERMINATE-EXIT.
+005980            EXIT.
+005990*
+006000        3100-WRITE-REPORT.
+006010            MOVE SPACES TO ARI-REPORT-LINE.
+006020            MOVE 'DIVI - DIVISION RUN CONTROL TOTALS'
+006030                TO ARI-RPT-LABEL.
+006040            WRITE ARI-REPORT-LINE.
+006050            MOVE SPACES TO ARI-REPORT-LINE.
+006060            WRITE ARI-REPORT-LINE.
+006070            MOVE 'RECORDS READ' TO ARI-RPT-LABEL.
+006080            MOVE ARI-RECS-READ TO ARI-RPT-COUNT.
+006090            WRITE ARI-REPORT-LINE.
+006100            MOVE SPACES TO ARI-REPORT-LINE.
+006110            MOVE 'RECORDS ACCEPTED' TO ARI-RPT-LABEL.
+006120            MOVE ARI-RECS-ACCEPTED TO ARI-RPT-COUNT.
+006130            WRITE ARI-REPORT-LINE.
+006140            MOVE SPACES TO ARI-REPORT-LINE.
+006150            MOVE 'RECORDS REJECTED' TO ARI-RPT-LABEL.
+006160            MOVE ARI-RECS-REJECTED TO ARI-RPT-COUNT.
+006170            WRITE ARI-REPORT-LINE.
+006180            MOVE SPACES TO ARI-REPORT-LINE.
+006190            MOVE 'SUM OF NUMERATORS (NUM1)' TO ARI-RPT-LABEL.
+006200            MOVE ARI-SUM-NUM1 TO ARI-RPT-VALUE.
+006210            WRITE ARI-REPORT-LINE.
+006220            MOVE 'SUM OF RESULTS' TO ARI-RPT-LABEL.
+006230            MOVE ARI-SUM-RESULT TO ARI-RPT-VALUE.
+006240            WRITE ARI-REPORT-LINE.
+006250            DISPLAY 'DIVI - RECORDS READ     = ' ARI-RECS-READ.
+006260            DISPLAY 'DIVI - RECORDS ACCEPTED = '
+006270                ARI-RECS-ACCEPTED.
+006280            DISPLAY 'DIVI - RECORDS REJECTED = '
+006290                ARI-RECS-REJECTED.
+006300            DISPLAY 'DIVI - SUM OF NUM1      = ' ARI-SUM-NUM1.
+006310            DISPLAY 'DIVI - SUM OF RESULTS   = ' ARI-SUM-RESULT.
+006320        3100-WRITE-REPORT-EXIT.
+006330            EXIT.
+006340*
+006350*****************************************************************
+006360*    9999-ABEND - FATAL I/O ERROR HANDLING.  DISPLAYS THE
+006370*                 CONDITION AND ENDS THE RUN WITH A NON-ZERO
+006380*                 RETURN CODE SO THE JCL STEP FAILS VISIBLY.
+006390*****************************************************************
+006400        9999-ABEND.
+006410            MOVE ARI-RETURN-CODE TO RETURN-CODE.
+006420            STOP RUN.
+006430        9999-ABEND-EXIT.
+006440            EXIT.
