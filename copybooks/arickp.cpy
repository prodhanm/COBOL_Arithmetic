@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020* ARICKP     -  ARITHMETIC SUITE CHECKPOINT/RESTART RECORD
+000030*
+000040*    COPYBOOK    : ARICKP
+000050*    DESCRIPTION : SINGLE-RECORD CHECKPOINT AREA USED TO RESTART
+000060*                  A BATCH RUN PARTWAY THROUGH ITS TRANSACTION
+000070*                  FILE WITHOUT REPROCESSING COMPLETED RECORDS.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT   DESCRIPTION
+000110*    ---------- ----   ------------------------------------------
+000120*    2026-08-09 MDH    INITIAL VERSION.
+000130*****************************************************************
+000140  01  ARI-CKPT-RECORD.
+000150      05  ARI-CKPT-JOB-ID              PIC X(08).
+000160      05  ARI-CKPT-LAST-SEQ-NO         PIC 9(06).
+000170      05  ARI-CKPT-RECS-READ           PIC 9(07).
+000180      05  ARI-CKPT-RECS-ACCEPTED       PIC 9(07).
+000190      05  ARI-CKPT-RECS-REJECTED       PIC 9(07).
+000200      05  ARI-CKPT-SUM-NUM1            PIC S9(09)V9(04).
+000210      05  ARI-CKPT-SUM-RESULT          PIC S9(09)V9(04).
+000220      05  FILLER                       PIC X(24).
