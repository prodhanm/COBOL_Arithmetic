@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020* ARITRN     -  ARITHMETIC SUITE TRANSACTION INPUT RECORD
+000030*
+000040*    COPYBOOK    : ARITRN
+000050*    DESCRIPTION : COMMON TRANSACTION LAYOUT FOR THE NUM1/NUM2
+000060*                  INPUT PAIRS READ BY DIVI, ADDI, SUBI AND MULI.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT   DESCRIPTION
+000100*    ---------- ----   ------------------------------------------
+000110*    2026-08-09 MDH    INITIAL VERSION - SHARED BY DIVI/ADDI/
+000120*                      SUBI/MULI TRANSACTION FILES.
+000130*****************************************************************
+000140  01  ARI-TRANS-RECORD.
+000150      05  ARI-TRANS-KEY.
+000160          10  ARI-TRANS-SEQ-NO        PIC 9(06).
+000170      05  ARI-NUM1                    PIC 9(05).
+000180      05  ARI-NUM2                    PIC 9(05).
+000190      05  FILLER                      PIC X(64).
