@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* ARIRPT     -  ARITHMETIC SUITE CONTROL TOTAL REPORT LINE
+000030*
+000040*    COPYBOOK    : ARIRPT
+000050*    DESCRIPTION : END-OF-RUN BALANCING REPORT LAYOUT SHARED BY
+000060*                  THE ARITHMETIC SUITE PROGRAMS.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT   DESCRIPTION
+000100*    ---------- ----   ------------------------------------------
+000110*    2026-08-09 MDH    INITIAL VERSION.
+000120*****************************************************************
+000130  01  ARI-REPORT-LINE.
+000140      05  ARI-RPT-LABEL                PIC X(30).
+000150      05  ARI-RPT-COUNT                PIC Z,ZZZ,ZZ9.
+000160      05  ARI-RPT-VALUE                PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+000170      05  FILLER                       PIC X(12).
