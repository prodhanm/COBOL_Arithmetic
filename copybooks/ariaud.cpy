@@ -0,0 +1,33 @@
+000010*****************************************************************
+000020* ARIAUD     -  ARITHMETIC SUITE AUDIT LOG RECORD
+000030*
+000040*    COPYBOOK    : ARIAUD
+000050*    DESCRIPTION : PERMANENT AUDIT TRAIL RECORD WRITTEN FOR EVERY
+000060*                  CALCULATION PERFORMED, BATCH OR ONLINE, SO THE
+000070*                  RESULT PRODUCED FOR A GIVEN INPUT CAN BE TRACED
+000080*                  BACK BY DATE, JOB AND USER.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT   DESCRIPTION
+000120*    ---------- ----   ------------------------------------------
+000130*    2026-08-09 MDH    INITIAL VERSION.
+000140*****************************************************************
+000150  01  ARI-AUDIT-RECORD.
+000160      05  ARI-AUD-JOB-ID               PIC X(08).
+000170      05  ARI-AUD-USER-ID              PIC X(08).
+000180      05  ARI-AUD-SOURCE               PIC X(04).
+000190          88  ARI-AUD-SRC-BATCH        VALUE 'BTCH'.
+000200          88  ARI-AUD-SRC-ONLINE       VALUE 'ONLN'.
+000210      05  ARI-AUD-OPERATION            PIC X(04).
+000220          88  ARI-AUD-OP-DIVIDE        VALUE 'DIVI'.
+000230          88  ARI-AUD-OP-ADD           VALUE 'ADDI'.
+000240          88  ARI-AUD-OP-SUBTRACT      VALUE 'SUBI'.
+000250          88  ARI-AUD-OP-MULTIPLY      VALUE 'MULI'.
+000260      05  ARI-AUD-RUN-DATE             PIC 9(08).
+000270      05  ARI-AUD-RUN-TIME             PIC 9(08).
+000280      05  ARI-AUD-SEQ-NO               PIC 9(06).
+000290      05  ARI-AUD-NUM1                 PIC 9(05).
+000300      05  ARI-AUD-NUM2                 PIC 9(05).
+000310      05  ARI-AUD-RESULT               PIC S9(07)V9(04).
+000320      05  ARI-AUD-REMAINDER            PIC S9(05).
+000330      05  FILLER                       PIC X(13).
