@@ -0,0 +1,57 @@
+000010*****************************************************************
+000020* DIVIMAP    -  SYMBOLIC MAP FOR THE DIVIC CICS INQUIRY SCREEN
+000030*
+000040*    COPYBOOK    : DIVIMAP
+000050*    DESCRIPTION : GENERATED-STYLE SYMBOLIC MAP FOR MAPSET
+000060*                  DIVIMS, MAP DIVIMAP (SEE DIVICMAP.BMS).
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT   DESCRIPTION
+000100*    ---------- ----   ------------------------------------------
+000110*    2026-08-09 MDH    INITIAL VERSION.
+000120*    2026-08-09 MDH    RECOMPUTED FILLER LENGTHS AGAINST THE
+000130*                      ACTUAL BMS FIELD LIST - EVERY UNNAMED
+000140*                      TITLE/LABEL FIELD RESERVES ITS OWN
+000150*                      2-BYTE LENGTH + 1-BYTE ATTRIBUTE + DATA
+000160*                      SPAN, AND EACH NAMED FIELD'S O-SIDE
+000170*                      FILLER COVERS ITS LENGTH/ATTRIBUTE PAIR.
+000180*****************************************************************
+000190  01  DIVIMAPI.
+000200      05  FILLER                      PIC X(23).
+000210      05  FILLER                      PIC X(13).
+000220      05  NUM1L                       PIC S9(04) COMP.
+000230      05  NUM1F                       PIC X.
+000240      05  FILLER REDEFINES NUM1F.
+000250          10  NUM1A                   PIC X.
+000260      05  NUM1I                       PIC 9(05).
+000270      05  FILLER                      PIC X(13).
+000280      05  NUM2L                       PIC S9(04) COMP.
+000290      05  NUM2F                       PIC X.
+000300      05  FILLER REDEFINES NUM2F.
+000310          10  NUM2A                   PIC X.
+000320      05  NUM2I                       PIC 9(05).
+000330      05  FILLER                      PIC X(13).
+000340      05  RESULTL                     PIC S9(04) COMP.
+000350      05  RESULTF                     PIC X.
+000360      05  FILLER REDEFINES RESULTF.
+000370          10  RESULTA                 PIC X.
+000380      05  RESULTI                     PIC X(12).
+000390      05  REMARKL                     PIC S9(04) COMP.
+000400      05  REMARKF                     PIC X.
+000410      05  FILLER REDEFINES REMARKF.
+000420          10  REMARKA                 PIC X.
+000430      05  REMARKI                     PIC X(36).
+000440*
+000450  01  DIVIMAPO REDEFINES DIVIMAPI.
+000460      05  FILLER                      PIC X(23).
+000470      05  FILLER                      PIC X(13).
+000480      05  FILLER                      PIC X(03).
+000490      05  NUM1O                       PIC 9(05).
+000500      05  FILLER                      PIC X(13).
+000510      05  FILLER                      PIC X(03).
+000520      05  NUM2O                       PIC 9(05).
+000530      05  FILLER                      PIC X(13).
+000540      05  FILLER                      PIC X(03).
+000550      05  RESULTO                     PIC X(12).
+000560      05  FILLER                      PIC X(03).
+000570      05  REMARKO                     PIC X(36).
