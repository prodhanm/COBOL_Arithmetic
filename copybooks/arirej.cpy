@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* ARIREJ     -  ARITHMETIC SUITE REJECT / SUSPENSE RECORD
+000030*
+000040*    COPYBOOK    : ARIREJ
+000050*    DESCRIPTION : COMMON REJECT RECORD LAYOUT WRITTEN BY DIVI,
+000060*                  ADDI, SUBI AND MULI FOR RECORDS THAT FAIL
+000070*                  VALIDATION OR CANNOT BE CALCULATED.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT   DESCRIPTION
+000110*    ---------- ----   ------------------------------------------
+000120*    2026-08-09 MDH    INITIAL VERSION.
+000130*****************************************************************
+000140  01  ARI-REJECT-RECORD.
+000150      05  ARI-REJ-SEQ-NO              PIC 9(06).
+000160      05  ARI-REJ-NUM1                PIC X(05).
+000170      05  ARI-REJ-NUM2                PIC X(05).
+000180      05  ARI-REJ-REASON-CODE         PIC X(04).
+000190          88  ARI-REJ-BAD-NUM1        VALUE 'NUM1'.
+000200          88  ARI-REJ-BAD-NUM2        VALUE 'NUM2'.
+000210          88  ARI-REJ-ZERO-DIVIDE     VALUE 'ZDIV'.
+000220      05  ARI-REJ-REASON-TEXT         PIC X(30).
+000230      05  FILLER                      PIC X(30).
