@@ -0,0 +1,257 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SUBI.
+000030 AUTHOR.        M D HARTLEY.
+000040 INSTALLATION.  ARITHMETIC SUITE - BATCH PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* PROGRAM      : SUBI
+000090* DESCRIPTION  : BATCH SUBTRACTION PROGRAM.  READS A
+000100*                TRANSACTION FILE OF NUM1/NUM2 PAIRS.  FOR
+000110*                EACH RECORD IT SUBTRACTS NUM2 FROM NUM1.  INVALID
+000120*                RECORDS ARE WRITTEN TO A REJECT FILE SO ONE
+000130*                BAD RECORD DOES NOT STOP THE RUN.  COMPANION
+000140*                TO DIVI - SHARES THE ARITRN AND ARIREJ
+000150*                COPYBOOKS SO THE FOUR BASIC OPERATIONS FORM
+000160*                ONE CONSISTENT ARITHMETIC SUITE.
+000170*
+000180* MODIFICATION HISTORY
+000190* DATE       INIT   DESCRIPTION
+000200* ---------- ----   -----------------------------------------
+000210* 2026-08-09 MDH    INITIAL VERSION - BATCH SUBTRACTION
+000220*                    COMPANION TO DIVI.
+000230*****************************************************************
+000240        ENVIRONMENT DIVISION.
+000250        CONFIGURATION SECTION.
+000260        INPUT-OUTPUT SECTION.
+000270        FILE-CONTROL.
+000280            SELECT ARI-TRANS-FILE
+000290                ASSIGN TO TRANSIN
+000300                ORGANIZATION IS SEQUENTIAL          
+000310                FILE STATUS IS ARI-TRANS-STATUS.
+000320            SELECT ARI-REJECT-FILE
+000330                ASSIGN TO REJOUT
+000340                ORGANIZATION IS SEQUENTIAL          
+000350                FILE STATUS IS ARI-REJECT-STATUS.
+000360*
+000370        DATA DIVISION.
+000380        FILE SECTION.
+000390        FD  ARI-TRANS-FILE
+000400            RECORDING MODE IS F
+000410            LABEL RECORDS ARE STANDARD.
+000420        COPY ARITRN.
+000430*
+000440        FD  ARI-REJECT-FILE
+000450            RECORDING MODE IS F
+000460            LABEL RECORDS ARE STANDARD.
+000470        COPY ARIREJ.
+000480*
+000490        WORKING-STORAGE SECTION.
+000500*****************************************************************
+000510*    FILE STATUS SWITCHES
+000520*****************************************************************
+000530        77  ARI-TRANS-STATUS             PIC X(02) VALUE SPACES.
+000540            88  ARI-TRANS-OK             VALUE '00'.
+000550            88  ARI-TRANS-EOF            VALUE '10'.
+000560        77  ARI-REJECT-STATUS            PIC X(02) VALUE SPACES.
+000570            88  ARI-REJECT-OK            VALUE '00'.
+000580*
+000590*****************************************************************
+000600*    PROGRAM SWITCHES
+000610*****************************************************************
+000620        01  ARI-SWITCHES.
+000630            05  ARI-EOF-SW               PIC X(01) VALUE 'N'.
+000640                88  ARI-EOF-YES          VALUE 'Y'.
+000650            05  ARI-VALID-SW             PIC X(01) VALUE 'Y'.
+000660                88  ARI-VALID-YES        VALUE 'Y'.
+000670*
+000680*****************************************************************
+000690*    COUNTERS AND ACCUMULATORS
+000700*****************************************************************
+000710        77  ARI-RECS-READ                PIC 9(07) COMP
+000720                                          VALUE ZERO.
+000730        77  ARI-RECS-ACCEPTED            PIC 9(07) COMP
+000740                                          VALUE ZERO.
+000750        77  ARI-RECS-REJECTED            PIC 9(07) COMP
+000760                                          VALUE ZERO.
+000770        01  ARI-ACCUM-TOTALS.
+000780            05  ARI-SUM-RESULT           PIC S9(15)
+000790                                          VALUE ZERO.
+000800*
+000810*****************************************************************
+000820*    CALCULATION WORK AREA
+000830*****************************************************************
+000840        01  ARI-CALC-AREA.
+000850            05  ARI-CALC-NUM1            PIC 9(05).
+000860            05  ARI-CALC-NUM2            PIC 9(05).
+000870            05  ARI-CALC-RESULT          PIC S9(05).
+000880*
+000890*****************************************************************
+000900*    RETURN CODE
+000910*****************************************************************
+000920        77  ARI-RETURN-CODE              PIC 9(04) COMP
+000930                                          VALUE ZERO.
+000940*
+000950        PROCEDURE DIVISION.
+000960*
+000970        0000-MAIN-PROCESS.
+000980            PERFORM 1000-INITIALIZE
+000990                THRU 1000-INITIALIZE-EXIT.
+001000            PERFORM 2000-PROCESS-FILE
+001010                THRU 2000-PROCESS-FILE-EXIT
+001020                UNTIL ARI-EOF-YES.
+001030            PERFORM 3000-TERMINATE
+001040                THRU 3000-TERMINATE-EXIT.
+001050            MOVE ARI-RETURN-CODE TO RETURN-CODE.
+001060            STOP RUN.
+001070*
+001080*****************************************************************
+001090*    1000-INITIALIZE - OPEN THE TRANSACTION AND REJECT FILES.
+001100*****************************************************************
+001110        1000-INITIALIZE.
+001120            OPEN INPUT  ARI-TRANS-FILE.
+001130            IF NOT ARI-TRANS-OK
+001140                DISPLAY 'SUBI0001E - UNABLE TO OPEN TRANSIN - '
+001150                        'STATUS = ' ARI-TRANS-STATUS
+001160                MOVE 16 TO ARI-RETURN-CODE
+001170                PERFORM 9999-ABEND
+001180                    THRU 9999-ABEND-EXIT
+001190            END-IF.
+001200            OPEN OUTPUT ARI-REJECT-FILE.
+001210            IF NOT ARI-REJECT-OK
+001220                DISPLAY 'SUBI0002E - UNABLE TO OPEN REJOUT - '
+001230                        'STATUS = ' ARI-REJECT-STATUS
+001240                MOVE 16 TO ARI-RETURN-CODE
+001250                PERFORM 9999-ABEND
+001260                    THRU 9999-ABEND-EXIT
+001270            END-IF.
+001280        1000-INITIALIZE-EXIT.
+001290            EXIT.
+001300*
+001310*****************************************************************
+001320*    2000-PROCESS-FILE - MAIN TRANSACTION LOOP.
+001330*****************************************************************
+001340        2000-PROCESS-FILE.
+001350            PERFORM 2100-READ-TRANS
+001360                THRU 2100-READ-TRANS-EXIT.
+001370            IF NOT ARI-EOF-YES
+001380                PERFORM 2200-VALIDATE-TRANS
+001390                    THRU 2200-VALIDATE-TRANS-EXIT
+001400                IF ARI-VALID-YES
+001410                    PERFORM 2300-CALC-TRANS
+001420                        THRU 2300-CALC-TRANS-EXIT
+001430                    PERFORM 2400-DISPLAY-TRANS
+001440                        THRU 2400-DISPLAY-TRANS-EXIT
+001450                    ADD ARI-CALC-RESULT TO ARI-SUM-RESULT
+001460                    ADD 1 TO ARI-RECS-ACCEPTED
+001470                ELSE
+001480                    PERFORM 2700-WRITE-REJECT
+001490                        THRU 2700-WRITE-REJECT-EXIT
+001500                    ADD 1 TO ARI-RECS-REJECTED
+001510                END-IF
+001520            END-IF.
+001530        2000-PROCESS-FILE-EXIT.
+001540            EXIT.
+001550*
+001560        2100-READ-TRANS.
+001570            READ ARI-TRANS-FILE
+001580                AT END
+001590                    SET ARI-EOF-YES TO TRUE
+001600                    GO TO 2100-READ-TRANS-EXIT
+001610            END-READ.
+001620            ADD 1 TO ARI-RECS-READ.
+001630            SET ARI-VALID-YES TO TRUE.
+001640        2100-READ-TRANS-EXIT.
+001650            EXIT.
+001660*
+001670*****************************************************************
+001680*    2200-VALIDATE-TRANS - NUM1/NUM2 MUST BE NUMERIC.  A BAD
+001690*                 RECORD DROPS THROUGH TO THE REJECT FILE WITH
+001700*                 A REASON CODE INSTEAD OF STOPPING THE RUN.
+001710*****************************************************************
+001720        2200-VALIDATE-TRANS.
+001730            MOVE SPACES TO ARI-REJ-REASON-CODE.
+001740            IF ARI-NUM1 IS NOT NUMERIC
+001750                SET ARI-REJ-BAD-NUM1 TO TRUE
+001760                MOVE 'INVALID FORMAT OF NUM1'
+001770                    TO ARI-REJ-REASON-TEXT
+001780                SET ARI-VALID-YES TO FALSE
+001790                GO TO 2200-VALIDATE-TRANS-EXIT
+001800            END-IF.
+001810            IF ARI-NUM2 IS NOT NUMERIC
+001820                SET ARI-REJ-BAD-NUM2 TO TRUE
+001830                MOVE 'INVALID FORMAT OF NUM2'
+001840                    TO ARI-REJ-REASON-TEXT
+001850                SET ARI-VALID-YES TO FALSE
+001860                GO TO 2200-VALIDATE-TRANS-EXIT
+001870            END-IF.
+001880            MOVE ARI-NUM1 TO ARI-CALC-NUM1.
+001890            MOVE ARI-NUM2 TO ARI-CALC-NUM2.
+001900        2200-VALIDATE-TRANS-EXIT.
+001910            EXIT.
+001920*
+001930*****************************************************************
+001940*    2300-CALC-TRANS - SUBTRACTION NUM1 AND NUM2.
+001950*****************************************************************
+001960        2300-CALC-TRANS.
+001970            SUBTRACT ARI-CALC-NUM2 FROM ARI-CALC-NUM1
+001980                GIVING ARI-CALC-RESULT.
+001990        2300-CALC-TRANS-EXIT.
+002000            EXIT.
+002010*
+002020        2400-DISPLAY-TRANS.
+002030            DISPLAY ARI-CALC-NUM1 ' - ' ARI-CALC-NUM2
+002040                    ' = ' ARI-CALC-RESULT.
+002050        2400-DISPLAY-TRANS-EXIT.
+002060            EXIT.
+002070*
+002080*****************************************************************
+002090*    2700-WRITE-REJECT - INVALID FORMAT RECORDS ARE ECHOED
+002100*                 HERE, WITH A REASON, INSTEAD OF STOPPING
+002110*                 THE RUN.
+002120*****************************************************************
+002130        2700-WRITE-REJECT.
+002140            MOVE ARI-TRANS-SEQ-NO TO ARI-REJ-SEQ-NO.
+002150            MOVE ARI-NUM1         TO ARI-REJ-NUM1.
+002160            MOVE ARI-NUM2         TO ARI-REJ-NUM2.
+002170            WRITE ARI-REJECT-RECORD.
+002180            IF NOT ARI-REJECT-OK
+002190                DISPLAY 'SUBI0003E - UNABLE TO WRITE REJOUT - '
+002200                        'STATUS = ' ARI-REJECT-STATUS
+002210                MOVE 16 TO ARI-RETURN-CODE
+002220                PERFORM 9999-ABEND
+002230                    THRU 9999-ABEND-EXIT
+002240            END-IF.
+002250        2700-WRITE-REJECT-EXIT.
+002260            EXIT.
+002270*
+002280*****************************************************************
+002290*    3000-TERMINATE - DISPLAY CONTROL TOTALS AND CLOSE FILES.
+002300*****************************************************************
+002310        3000-TERMINATE.
+002320            DISPLAY 'SUBI - RECORDS READ     = '
+002330                    ARI-RECS-READ.
+002340            DISPLAY 'SUBI - RECORDS ACCEPTED = '
+002350                    ARI-RECS-ACCEPTED.
+002360            DISPLAY 'SUBI - RECORDS REJECTED = '
+002370                    ARI-RECS-REJECTED.
+002380            DISPLAY 'SUBI - SUM OF RESULTS   = '
+002390                    ARI-SUM-RESULT.
+002400            CLOSE ARI-TRANS-FILE
+002410                  ARI-REJECT-FILE.
+002420            IF ARI-RECS-REJECTED > ZERO
+002430                MOVE 4 TO ARI-RETURN-CODE
+002440            END-IF.
+002450        3000-TERMINATE-EXIT.
+002460            EXIT.
+002470*
+002480*****************************************************************
+002490*    9999-ABEND - FATAL I/O ERROR HANDLING.  DISPLAYS THE
+002500*                 CONDITION AND ENDS THE RUN WITH A NON-ZERO
+002510*                 RETURN CODE SO THE JCL STEP FAILS VISIBLY.
+002520*****************************************************************
+002530        9999-ABEND.
+002540            MOVE ARI-RETURN-CODE TO RETURN-CODE.
+002550            STOP RUN.
+002560        9999-ABEND-EXIT.
+002570            EXIT.
