@@ -0,0 +1,308 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DIVIC.
+000030 AUTHOR.        M D HARTLEY.
+000040 INSTALLATION.  ARITHMETIC SUITE - ONLINE INQUIRY.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* PROGRAM      : DIVIC
+000090* DESCRIPTION  : CICS PSEUDO-CONVERSATIONAL TRANSACTION (TRANID
+000100*                DIVI) THAT LETS AN OPERATOR KEY IN A SINGLE
+000110*                NUM1/NUM2 PAIR AND SEE THE DIVISION RESULT
+000120*                WITHOUT WAITING FOR THE NEXT DIVI BATCH WINDOW.
+000130*                USES THE SAME ZERO-DIVIDE HANDLING AS 2300-CALC-
+000140*                TRANS IN THE DIVI BATCH PROGRAM AND LOGS EVERY
+000150*                INQUIRY TO THE SAME DIVI-AUDIT-LOG THE BATCH
+000160*                RUNS WRITE TO (VIA THE AUDQ TRANSIENT DATA
+000170*                QUEUE, EXTRAPARTITION-DEFINED OVER THE AUDOUT
+000180*                DATASET).
+000190*
+000200* MAPSET       : DIVIMS   MAP: DIVIMAP  (SEE DIVICMAP.BMS)
+000210*
+000220* MODIFICATION HISTORY
+000230* DATE       INIT   DESCRIPTION
+000240* ---------- ----   -----------------------------------------
+000250* 2026-08-09 MDH    INITIAL VERSION.
+000260*****************************************************************
+000270        ENVIRONMENT DIVISION.
+000280*
+000290        DATA DIVISION.
+000300        WORKING-STORAGE SECTION.
+000310*****************************************************************
+000320*    BMS MAP AND SYMBOLIC MAP
+000330*****************************************************************
+000340        COPY DIVIMAP.
+000350*
+000360*****************************************************************
+000370*    CALCULATION WORK AREA - SAME RULES AS DIVI 2300-CALC-TRANS
+000380*****************************************************************
+000390        01  ARI-CALC-AREA.
+000400            05  ARI-CALC-NUM1            PIC 9(05).
+000410            05  ARI-CALC-NUM2            PIC 9(05).
+000420            05  ARI-CALC-RESULT          PIC 9(07)V9(04).
+000430            05  ARI-CALC-INT-QUOT        PIC 9(05).
+000440            05  ARI-CALC-REMAINDER       PIC 9(05).
+000450        01  ARI-EDIT-RESULT              PIC ZZZZZZ9.9999.
+000460*
+000470*****************************************************************
+000480*    AUDIT RECORD - WRITTEN TO THE SAME LOG AS THE BATCH RUNS
+000490*****************************************************************
+000500        COPY ARIAUD.
+000510*
+000520*****************************************************************
+000530*    PROGRAM SWITCHES AND MISCELLANEOUS WORKING STORAGE
+000540*****************************************************************
+000550        01  ARI-SWITCHES.
+000560            05  ARI-VALID-SW             PIC X(01) VALUE 'Y'.
+000570                88  ARI-VALID-YES        VALUE 'Y'.
+000580        77  ARI-RESP-CODE                PIC S9(08) COMP
+000590                                         VALUE ZERO.
+000600        77  ARI-MSGID                    PIC X(08)
+000610                                         VALUE 'DIVIMAP'.
+000620        77  ARI-MAPSETID                 PIC X(08) VALUE 'DIVIMS'.
+000630        77  ARI-ABS-TIME                 PIC S9(15) COMP-3
+000640                                         VALUE ZERO.
+000650        77  ARI-CICS-TIME                PIC 9(06) VALUE ZERO.
+000660        77  ARI-END-MSG                  PIC X(19)
+000670                              VALUE 'DIVI INQUIRY ENDED'.
+000680*
+000690*****************************************************************
+000700*    ATTENTION IDENTIFIER VALUES - STANDARD CICS-SUPPLIED
+000710*                COPYBOOK, NOT MAINTAINED LOCALLY.
+000720*****************************************************************
+000730        COPY DFHAID.
+000740*
+000750*****************************************************************
+000760*    COMMAREA - CARRIES ONLY A ONE-BYTE "MAP HAS BEEN SENT"
+000770*                FLAG BETWEEN THE FIRST (INITIAL) ENTRY AND THE
+000780*                RE-ENTRY THAT FOLLOWS THE OPERATOR'S ENTER KEY.
+000790*****************************************************************
+000800        01  ARI-COMMAREA.
+000810            05  ARI-CA-FIRST-TIME-SW     PIC X(01).
+000820                88  ARI-CA-FIRST-TIME    VALUE 'Y'.
+000830*
+000840        LINKAGE SECTION.
+000850        01  DFHCOMMAREA                  PIC X(01).
+000860*
+000870        PROCEDURE DIVISION.
+000880*
+000890        0000-MAIN-PROCESS.
+000900            IF EIBCALEN = ZERO
+000910                PERFORM 1000-INITIAL-ENTRY
+000920                    THRU 1000-INITIAL-ENTRY-EXIT
+000930            ELSE
+000940                MOVE DFHCOMMAREA TO ARI-COMMAREA
+000950                IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+000960                    GO TO 0000-END-SESSION
+000970                END-IF
+000980                PERFORM 2000-PROCESS-INPUT
+000990                    THRU 2000-PROCESS-INPUT-EXIT
+001000            END-IF.
+001010            EXEC CICS RETURN
+001020                TRANSID('DIVI')
+001030                COMMAREA(ARI-COMMAREA)
+001040                LENGTH(1)
+001050            END-EXEC.
+001060            GOBACK.
+001070*
+001080*****************************************************************
+001090*    0000-END-SESSION - THE OPERATOR PRESSED CLEAR OR PF3.  SEND
+001100*                 A CLOSING MESSAGE AND RETURN WITHOUT RE-ARMING
+001110*                 TRANSID SO THE PSEUDO-CONVERSATION ENDS HERE.
+001120*****************************************************************
+001130        0000-END-SESSION.
+001140            EXEC CICS SEND TEXT
+001150                FROM(ARI-END-MSG)
+001160                LENGTH(LENGTH OF ARI-END-MSG)
+001170                ERASE
+001180                FREEKB
+001190            END-EXEC.
+001200            EXEC CICS RETURN
+001210            END-EXEC.
+001220            GOBACK.
+001230*
+001240*****************************************************************
+001250*    1000-INITIAL-ENTRY - FIRST TIME THROUGH, SEND A BLANK
+001260*                 INQUIRY SCREEN AND WAIT FOR THE OPERATOR.
+001270*****************************************************************
+001280        1000-INITIAL-ENTRY.
+001290            MOVE LOW-VALUES TO DIVIMAPO.
+001300            MOVE 'ENTER NUM1 AND NUM2, PRESS ENTER'
+001310                TO REMARKO.
+001320            EXEC CICS SEND MAP(ARI-MSGID)
+001330                MAPSET(ARI-MAPSETID)
+001340                FROM(DIVIMAPO)
+001350                ERASE
+001360                RESP(ARI-RESP-CODE)
+001370            END-EXEC.
+001380            IF ARI-RESP-CODE NOT = DFHRESP(NORMAL)
+001390                DISPLAY 'DIVIC0002E - SEND MAP FAILED, RESP  = '
+001400                        ARI-RESP-CODE
+001410            END-IF.
+001420            MOVE 'Y' TO ARI-CA-FIRST-TIME-SW.
+001430        1000-INITIAL-ENTRY-EXIT.
+001440            EXIT.
+001450*
+001460*****************************************************************
+001470*    2000-PROCESS-INPUT - THE OPERATOR PRESSED ENTER.  RECEIVE
+001480*                 THE MAP, VALIDATE, CALCULATE, LOG AND RE-
+001490*                 DISPLAY THE SCREEN WITH THE RESULT.
+001500*****************************************************************
+001510        2000-PROCESS-INPUT.
+001520            EXEC CICS RECEIVE MAP(ARI-MSGID)
+001530                MAPSET(ARI-MAPSETID)
+001540                INTO(DIVIMAPI)
+001550                RESP(ARI-RESP-CODE)
+001560            END-EXEC.
+001570            IF ARI-RESP-CODE = DFHRESP(MAPFAIL)
+001580                PERFORM 1000-INITIAL-ENTRY
+001590                    THRU 1000-INITIAL-ENTRY-EXIT
+001600                GO TO 2000-PROCESS-INPUT-EXIT
+001610            END-IF.
+001620            IF ARI-RESP-CODE NOT = DFHRESP(NORMAL)
+001630                DISPLAY 'DIVIC0001E - RECEIVE MAP FAILED, RESP='
+001640                        ARI-RESP-CODE
+001650                GO TO 2000-PROCESS-INPUT-EXIT
+001660            END-IF.
+001670            PERFORM 2100-VALIDATE-INPUT
+001680                THRU 2100-VALIDATE-INPUT-EXIT.
+001690            IF ARI-VALID-YES
+001700                PERFORM 2200-CALC-RESULT
+001710                    THRU 2200-CALC-RESULT-EXIT
+001720                PERFORM 2300-LOG-AUDIT
+001730                    THRU 2300-LOG-AUDIT-EXIT
+001740            END-IF.
+001750            PERFORM 2400-SEND-RESULT
+001760                THRU 2400-SEND-RESULT-EXIT.
+001770        2000-PROCESS-INPUT-EXIT.
+001780            EXIT.
+001790*
+001800*****************************************************************
+001810*    2100-VALIDATE-INPUT - SAME NUMERIC EDIT RULES 110-
+001820*                 VALIDATE-NUM APPLIES IN THE BATCH PROGRAM.
+001830*****************************************************************
+001840        2100-VALIDATE-INPUT.
+001850            SET ARI-VALID-YES TO TRUE.
+001860            MOVE SPACES TO REMARKO.
+001870            IF NUM1I IS NOT NUMERIC
+001880                MOVE 'INVALID FORMAT OF NUM1' TO REMARKO
+001890                SET ARI-VALID-YES TO FALSE
+001900                GO TO 2100-VALIDATE-INPUT-EXIT
+001910            END-IF.
+001920            IF NUM2I IS NOT NUMERIC
+001930                MOVE 'INVALID FORMAT OF NUM2' TO REMARKO
+001940                SET ARI-VALID-YES TO FALSE
+001950                GO TO 2100-VALIDATE-INPUT-EXIT
+001960            END-IF.
+001970            MOVE NUM1I TO ARI-CALC-NUM1.
+001980            MOVE NUM2I TO ARI-CALC-NUM2.
+001990        2100-VALIDATE-INPUT-EXIT.
+002000            EXIT.
+002010*
+002020*****************************************************************
+002030*    2200-CALC-RESULT - SAME ZERO-DIVIDE HANDLING AS THE BATCH
+002040*                 PROGRAM'S 2300-CALC-TRANS - A ZERO DIVISOR
+002050*                 LEAVES THE RESULT AT ITS SENTINEL AND IS
+002060*                 REPORTED BACK RATHER THAN ABENDING THE TASK.
+002070*                 THE REMAINDER COMES FROM A SEPARATE INTEGER
+002080*                 DIVIDE, NOT FROM THE 4-DECIMAL GIVING FIELD -
+002090*                 SEE DIVI'S 2300-CALC-TRANS FOR WHY.
+002100*****************************************************************
+002110        2200-CALC-RESULT.
+002120            MOVE ZERO TO ARI-CALC-RESULT.
+002130            MOVE ZERO TO ARI-CALC-INT-QUOT.
+002140            MOVE ZERO TO ARI-CALC-REMAINDER.
+002150            IF ARI-CALC-NUM2 = ZERO
+002160                MOVE 'DIVIDE BY ZERO' TO REMARKO
+002170                SET ARI-VALID-YES TO FALSE
+002180                GO TO 2200-CALC-RESULT-EXIT
+002190            END-IF.
+002200            DIVIDE ARI-CALC-NUM1 BY ARI-CALC-NUM2
+002210                GIVING ARI-CALC-RESULT
+002220                ON SIZE ERROR
+002230                    MOVE 'DIVIDE BY ZERO' TO REMARKO
+002240                    SET ARI-VALID-YES TO FALSE
+002250                    MOVE ZERO TO ARI-CALC-RESULT
+002260            END-DIVIDE.
+002270            IF ARI-VALID-YES
+002280                DIVIDE ARI-CALC-NUM1 BY ARI-CALC-NUM2
+002290                    GIVING ARI-CALC-INT-QUOT
+002300                    REMAINDER ARI-CALC-REMAINDER
+002310            END-IF.
+002320        2200-CALC-RESULT-EXIT.
+002330            EXIT.
+002340*
+002350*****************************************************************
+002360*    2300-LOG-AUDIT - WRITE THE SAME AUDIT LAYOUT THE BATCH
+002370*                 PROGRAM USES TO THE AUDQ TRANSIENT DATA QUEUE,
+002380*                 WHICH IS EXTRAPARTITION-DEFINED OVER THE SAME
+002390*                 PHYSICAL DIVI-AUDIT-LOG DATASET THE BATCH RUNS
+002400*                 APPEND TO (DD AUDOUT).
+002410*****************************************************************
+002420        2300-LOG-AUDIT.
+002430            MOVE SPACES              TO ARI-AUDIT-RECORD.
+002440            EXEC CICS ASSIGN
+002450                USERID(ARI-AUD-USER-ID)
+002460            END-EXEC.
+002470            MOVE 'DIVIONLN'           TO ARI-AUD-JOB-ID.
+002480            SET  ARI-AUD-SRC-ONLINE   TO TRUE.
+002490            SET  ARI-AUD-OP-DIVIDE    TO TRUE.
+002500            EXEC CICS ASSIGN
+002510                ABSTIME(ARI-ABS-TIME)
+002520            END-EXEC.
+002530            EXEC CICS FORMATTIME
+002540                ABSTIME(ARI-ABS-TIME)
+002550                YYYYMMDD(ARI-AUD-RUN-DATE)
+002560                TIME(ARI-CICS-TIME)
+002570            END-EXEC.
+002580*           FORMATTIME ONLY RETURNS HHMMSS.  THE BATCH PROGRAM
+002590*           LOGS ARI-AUD-RUN-TIME FROM ACCEPT FROM TIME, WHICH
+002600*           IS HHMMSSSS (HUNDREDTHS) - SHIFT HHMMSS TWO DIGITS
+002610*           LEFT SO BOTH SOURCES FILL THE SAME PIC 9(08) FIELD
+002620*           THE SAME WAY.
+002630            COMPUTE ARI-AUD-RUN-TIME = ARI-CICS-TIME * 100.
+002640            MOVE ARI-CALC-NUM1        TO ARI-AUD-NUM1.
+002650            MOVE ARI-CALC-NUM2        TO ARI-AUD-NUM2.
+002660            MOVE ARI-CALC-RESULT      TO ARI-AUD-RESULT.
+002670            MOVE ARI-CALC-REMAINDER   TO ARI-AUD-REMAINDER.
+002680            EXEC CICS WRITEQ TD
+002690                QUEUE('AUDQ')
+002700                FROM(ARI-AUDIT-RECORD)
+002710                LENGTH(LENGTH OF ARI-AUDIT-RECORD)
+002720                RESP(ARI-RESP-CODE)
+002730            END-EXEC.
+002740            IF ARI-RESP-CODE NOT = DFHRESP(NORMAL)
+002750                DISPLAY 'DIVIC0004E - WRITEQ TD AUDQ FAILED, '
+002760                        'RESP = ' ARI-RESP-CODE
+002770            END-IF.
+002780        2300-LOG-AUDIT-EXIT.
+002790            EXIT.
+002800*
+002810*****************************************************************
+002820*    2400-SEND-RESULT - REDISPLAY THE SCREEN WITH THE RESULT
+002830*                 (OR THE REJECT REASON) FILLED IN.
+002840*****************************************************************
+002850        2400-SEND-RESULT.
+002860            MOVE LOW-VALUES TO DIVIMAPO.
+002870            MOVE NUM1I TO NUM1O.
+002880            MOVE NUM2I TO NUM2O.
+002890            IF ARI-VALID-YES
+002900                MOVE ARI-CALC-RESULT TO ARI-EDIT-RESULT
+002910                MOVE ARI-EDIT-RESULT TO RESULTO
+002920                MOVE 'PRESS ENTER FOR ANOTHER DIVISION'
+002930                    TO REMARKO
+002940            ELSE
+002950                MOVE SPACES TO RESULTO
+002960            END-IF.
+002970            EXEC CICS SEND MAP(ARI-MSGID)
+002980                MAPSET(ARI-MAPSETID)
+002990                FROM(DIVIMAPO)
+003000                DATAONLY
+003010                RESP(ARI-RESP-CODE)
+003020            END-EXEC.
+003030            IF ARI-RESP-CODE NOT = DFHRESP(NORMAL)
+003040                DISPLAY 'DIVIC0003E - SEND MAP FAILED, RESP  = '
+003050                        ARI-RESP-CODE
+003060            END-IF.
+003070        2400-SEND-RESULT-EXIT.
+003080            EXIT.
