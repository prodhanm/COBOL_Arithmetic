@@ -0,0 +1,59 @@
+***********************************************************************
+* MAPSET   : DIVIMS
+* MAP      : DIVIMAP
+* PROGRAM  : DIVIC
+* PURPOSE  : AD HOC ONE-OFF DIVISION INQUIRY SCREEN.  OPERATOR
+*            KEYS IN NUM1 AND NUM2, PRESSES ENTER, AND THE
+*            RESULT (OR REJECT REASON) IS DISPLAYED BACK.
+*
+* MODIFICATION HISTORY
+* DATE       INIT   DESCRIPTION
+* ---------- ----   ------------------------------------------
+* 2026-08-09 MDH    INITIAL VERSION.
+***********************************************************************
+DIVIMS   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+DIVIMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='DIVI - DIVISION INQUIRY'
+*
+         DFHMDF POS=(4,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NUM1 . . .'
+NUM1     DFHMDF POS=(4,17),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(5,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NUM2 . . .'
+NUM2     DFHMDF POS=(5,17),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='RESULT . .'
+RESULT   DFHMDF POS=(7,17),                                           X
+               LENGTH=12,                                             X
+               ATTRB=(PROT,BRT)
+*
+REMARK   DFHMDF POS=(9,5),                                            X
+               LENGTH=36,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
