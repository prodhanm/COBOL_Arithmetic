@@ -0,0 +1,142 @@
+//DIVIJOB  JOB (ACCTNO),'ARITH SUITE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB        : DIVIJOB
+//* PROGRAMS   : DIVI (WITH ADDI/SUBI/MULI COMPANION STEPS)
+//* PURPOSE    : RUN THE ARITHMETIC SUITE AGAINST THE DAILY
+//*              TRANSACTION EXTRACTS.  DIVI IS FILE-DRIVEN AND
+//*              PRODUCES A REJECT FILE, AN AUDIT LOG AND A
+//*              CONTROL TOTAL REPORT.
+//*
+//* RETURN CODES FROM DIVI/ADDI/SUBI/MULI -
+//*   RC=0   ALL RECORDS PROCESSED CLEAN
+//*   RC=4   ONE OR MORE RECORDS REJECTED - NOT FATAL, REVIEW
+//*          THE xxREJECT DATASET AND RESUBMIT THE CORRECTED
+//*          RECORDS ON THE NEXT RUN
+//*   RC=16  FATAL OPEN/IO ERROR - THE STEP DID NOT COMPLETE.
+//*          RESUBMIT THIS JOB WITH RESTART=DIVIR TO RESUME
+//*          THE DIVI STEP FROM ITS LAST CHECKPOINT INSTEAD OF
+//*          REPROCESSING THE TRANSACTION FILE FROM RECORD ONE.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT   DESCRIPTION
+//* ---------- ----   -----------------------------------------
+//* 2026-08-09 MDH    INITIAL VERSION.
+//* 2026-08-09 MDH    ADDED DLTOLD STEP SO THE REJECT/CKPT WORK
+//*                   DATASETS CAN BE RE-CATALOGUED NIGHTLY
+//*                   WITHOUT A DUPLICATE-NAME ABEND ON RUN 2.
+//*                   AUDOUT CHANGED TO DISP=MOD - THE PROGRAM
+//*                   EXTENDS THIS DATASET AND NEEDS UPDATE
+//*                   CONTROL OVER IT, NOT SHR.
+//*****************************************************************
+//*
+//*----------------------------------------------------------------
+//* THIS IS A RECURRING NIGHTLY JOB.  REJOUT/CKPTFILE ARE ALLOCATED
+//* NEW/CATLG BELOW SO A RESTART CAN TELL THIS RUN'S REJECTS FROM
+//* AN EARLIER RUN'S; DELETE ANY COPY LEFT BEHIND BY THE PRIOR
+//* NIGHT'S RUN FIRST SO THAT ALLOCATION DOES NOT FAIL.  DISP=MOD
+//* ALLOCATES THE DATASET IF IT IS NOT ALREADY THERE (SPACE/UNIT
+//* ARE ONLY USED IN THAT CASE) SO THIS STEP WORKS ON THE FIRST
+//* RUN TOO.
+//*----------------------------------------------------------------
+//DLTOLD   EXEC PGM=IEFBR14
+//REJOUT   DD DSN=PROD.ARITH.DIVI.REJECT,
+//            DISP=(MOD,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1))
+//CKPTFILE DD DSN=PROD.ARITH.DIVI.CKPT,
+//            DISP=(MOD,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1))
+//AREJOUT  DD DSN=PROD.ARITH.ADDI.REJECT,
+//            DISP=(MOD,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1))
+//SREJOUT  DD DSN=PROD.ARITH.SUBI.REJECT,
+//            DISP=(MOD,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1))
+//MREJOUT  DD DSN=PROD.ARITH.MULI.REJECT,
+//            DISP=(MOD,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1))
+//*
+//DIVI     EXEC PGM=DIVI
+//STEPLIB  DD DSN=PROD.ARITH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.ARITH.DIVI.TRANSIN,DISP=SHR
+//REJOUT   DD DSN=PROD.ARITH.DIVI.REJECT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDOUT   DD DSN=PROD.ARITH.DIVI.AUDITLOG,DISP=MOD
+//RPTOUT   DD SYSOUT=*
+//CKPTFILE DD DSN=PROD.ARITH.DIVI.CKPT,
+//            DISP=(NEW,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=85,BLKSIZE=8500)
+//PARMIN   DD DSN=PROD.ARITH.DIVI.PARMCARD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*----------------------------------------------------------------
+//* RUNS ONLY WHEN DIVI (NORMAL RUN) OR DIVIR (RESTART RUN) ENDED
+//* RC=4 (RECORDS WERE REJECTED) SO OPERATIONS SEES THE REJECTS ON
+//* SYSOUT WITHOUT HAVING TO GO LOOK FOR THEM.  ONLY ONE OF DIVI/
+//* DIVIR EXECUTES ON ANY GIVEN SUBMISSION - A COND TEST AGAINST A
+//* STEP THAT DID NOT RUN IS TREATED AS NOT SATISFIED, SO BOTH
+//* CLAUSES MUST BE CODED OR A RESTART SUBMISSION WOULD ALWAYS
+//* RUN THIS STEP REGARDLESS OF DIVIR'S OWN RETURN CODE.
+//*----------------------------------------------------------------
+//REJRPT   EXEC PGM=IEBGENER,COND=((4,NE,DIVI),(4,NE,DIVIR))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.ARITH.DIVI.REJECT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//*----------------------------------------------------------------
+//* RESTART ENTRY POINT.  BYPASSED ON A NORMAL RUN (0 IS ALWAYS
+//* LE THE RETURN CODE OF DIVI, SO THE STEP IS SKIPPED); WHEN
+//* THIS JOB IS RESUBMITTED WITH RESTART=DIVIR, DIVI'S RETURN
+//* CODE IS NOT AVAILABLE SO THE CONDITION IS TREATED AS NOT MET
+//* AND THIS STEP RUNS.  PARMIN POINTS AT A PARM CARD WITH THE
+//* RESTART INDICATOR SET SO DIVI SKIPS FORWARD TO ITS LAST
+//* CHECKPOINT INSTEAD OF STARTING THE TRANSACTION FILE OVER.
+//*----------------------------------------------------------------
+//DIVIR    EXEC PGM=DIVI,COND=(0,LE,DIVI)
+//STEPLIB  DD DSN=PROD.ARITH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.ARITH.DIVI.TRANSIN,DISP=SHR
+//REJOUT   DD DSN=PROD.ARITH.DIVI.REJECT,DISP=MOD
+//AUDOUT   DD DSN=PROD.ARITH.DIVI.AUDITLOG,DISP=MOD
+//RPTOUT   DD SYSOUT=*
+//CKPTFILE DD DSN=PROD.ARITH.DIVI.CKPT,DISP=SHR
+//PARMIN   DD DSN=PROD.ARITH.DIVI.PARMCARD.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*----------------------------------------------------------------
+//* COMPANION SUITE STEPS.  SKIPPED IF DIVI OR DIVIR (WHICHEVER
+//* ONE ACTUALLY RAN THIS SUBMISSION) ABENDED FATALLY (RC=16)
+//* SINCE THE RUN NEEDS TO BE RESTARTED FIRST - SEE THE REJRPT
+//* COMMENT ABOVE FOR WHY BOTH STEP NAMES MUST BE TESTED.
+//*----------------------------------------------------------------
+//ADDI     EXEC PGM=ADDI,COND=((16,EQ,DIVI),(16,EQ,DIVIR))
+//STEPLIB  DD DSN=PROD.ARITH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.ARITH.ADDI.TRANSIN,DISP=SHR
+//REJOUT   DD DSN=PROD.ARITH.ADDI.REJECT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//SUBI     EXEC PGM=SUBI,COND=((16,EQ,DIVI),(16,EQ,DIVIR))
+//STEPLIB  DD DSN=PROD.ARITH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.ARITH.SUBI.TRANSIN,DISP=SHR
+//REJOUT   DD DSN=PROD.ARITH.SUBI.REJECT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//MULI     EXEC PGM=MULI,COND=((16,EQ,DIVI),(16,EQ,DIVIR))
+//STEPLIB  DD DSN=PROD.ARITH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.ARITH.MULI.TRANSIN,DISP=SHR
+//REJOUT   DD DSN=PROD.ARITH.MULI.REJECT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
